@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-VALIDATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDMAS-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "VALDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VALDRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 38 TO 137 CHARACTERS
+               DEPENDING ON ENROLLMENT-COUNT.
+           COPY STUDMAS.
+
+       FD  EXCEPTION-REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXCEPTION-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STUDMAS-STATUS PIC X(02).
+           88 STUDMAS-OK       VALUE "00".
+
+       01  VALDRPT-STATUS PIC X(02).
+           88 VALDRPT-OK       VALUE "00".
+
+       01  MASTER-EOF-SWITCH PIC X(01) VALUE "N".
+           88 MASTER-EOF         VALUE "Y".
+
+       01  ENROLLMENT-INDEX PIC 9(02).
+
+       01  EXCEPTION-COUNT PIC 9(05) VALUE ZERO.
+
+       01  EXCEPTION-REASON PIC X(30).
+
+       01  HEADING-LINE.
+           05  FILLER PIC X(80)
+               VALUE "STUDENT MASTER EXCEPTION REPORT".
+
+       01  COLUMN-HEADING-LINE.
+           05  FILLER PIC X(10) VALUE "STUDENT ID".
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  FILLER PIC X(30) VALUE "EXCEPTION".
+           05  FILLER PIC X(36) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DTL-STUDENT-ID   PIC 9(05).
+           05  FILLER           PIC X(09) VALUE SPACES.
+           05  DTL-REASON       PIC X(30).
+           05  FILLER           PIC X(36) VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05  FILLER PIC X(24) VALUE "TOTAL EXCEPTIONS FOUND: ".
+           05  TOT-EXCEPTIONS PIC ZZZZ9.
+           05  FILLER PIC X(51) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF NOT STUDMAS-OK
+               DISPLAY "*** UNABLE TO OPEN STUDENT-MASTER-FILE ***"
+               GOBACK
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           WRITE EXCEPTION-LINE FROM HEADING-LINE
+           WRITE EXCEPTION-LINE FROM COLUMN-HEADING-LINE
+           PERFORM READ-STUDENT-MASTER
+           PERFORM VALIDATE-STUDENT UNTIL MASTER-EOF
+           MOVE EXCEPTION-COUNT TO TOT-EXCEPTIONS
+           WRITE EXCEPTION-LINE FROM TOTAL-LINE
+           CLOSE STUDENT-MASTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           GOBACK.
+
+       READ-STUDENT-MASTER.
+           READ STUDENT-MASTER-FILE
+               AT END
+                   MOVE "Y" TO MASTER-EOF-SWITCH
+           END-READ.
+
+       VALIDATE-STUDENT.
+           IF STUDENT-ID = ZERO
+               MOVE "STUDENT-ID IS ZERO" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+           IF FIRST-NAME = SPACES AND LAST-NAME = SPACES
+               MOVE "STUDENT-NAME IS BLANK" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+           PERFORM VALIDATE-ONE-ENROLLMENT
+               VARYING ENROLLMENT-INDEX FROM 1 BY 1
+               UNTIL ENROLLMENT-INDEX > ENROLLMENT-COUNT
+           PERFORM READ-STUDENT-MASTER.
+
+       VALIDATE-ONE-ENROLLMENT.
+           IF NOT ABOVE-AVERAGE(ENROLLMENT-INDEX)
+              AND NOT AVERAGE(ENROLLMENT-INDEX)
+              AND NOT BELOW-AVERAGE(ENROLLMENT-INDEX)
+              AND NOT FAILING(ENROLLMENT-INDEX)
+               MOVE "STUDENT-GRADE NOT A/B/C/D" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE STUDENT-ID       TO DTL-STUDENT-ID
+           MOVE EXCEPTION-REASON TO DTL-REASON
+           WRITE EXCEPTION-LINE FROM DETAIL-LINE
+           ADD 1 TO EXCEPTION-COUNT.
+
