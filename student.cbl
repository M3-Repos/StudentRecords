@@ -4,36 +4,252 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDMAS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 38 TO 137 CHARACTERS
+               DEPENDING ON ENROLLMENT-COUNT.
+           COPY STUDMAS.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01 STUDENT-RECORD.
-           05 STUDENT-ID PIC 9(5) VALUE ZEROS. 
-           05 STUDENT-NAME. 
-               10 FIRST-NAME PIC X(10) VALUE ZEROS.
-               10 LAST-NAME  PIC X(10) VALUE ZEROS.
-           05 STUDENT-CLASS  PIC X(10) VALUE "MATH".
-           05 STUDENT-GRADE  PIC X.
-                   88 ABOVE-AVERAGE VALUE "A".
-                   88 AVERAGE       VALUE "B".
-                   88 BELOW-AVERAGE VALUE "C".
-                   88 FAILING       VALUE "D".
-
-       01 USER-INPUT PIC X(4).
+       01  STUDMAS-STATUS PIC X(02).
+           88 STUDMAS-OK       VALUE "00".
+
+       01  AUDIT-STATUS PIC X(02).
+           88 AUDIT-OK         VALUE "00".
+
+       01  BEFORE-IMAGE-AREA PIC X(137) VALUE SPACES.
+       01  AFTER-IMAGE-AREA  PIC X(137) VALUE SPACES.
+
+       01  ID-OK-SWITCH PIC X(01) VALUE "N".
+           88 ID-IS-VALID       VALUE "Y".
+
+       01  DONE-SWITCH PIC X(01) VALUE "N".
+           88 DONE-PROCESSING   VALUE "Y".
+
+       01  FOUND-SWITCH PIC X(01) VALUE "N".
+           88 RECORD-WAS-FOUND  VALUE "Y".
+
+       01  MORE-CLASSES-SWITCH PIC X(01) VALUE "Y".
+           88 MORE-CLASSES      VALUE "Y".
+
+       01  ENROLLMENT-INDEX PIC 9(02).
+
+       01  TIME-OF-DAY.
+           05  TOD-HHMMSS      PIC 9(06).
+           05  TOD-HUNDREDTHS  PIC 9(02).
+
+       01  USER-INPUT PIC X(4).
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM BANNER.
-           DISPLAY "--STUDENT ID--"
-           DISPLAY "STUDENT ID: " WITH NO ADVANCING
-           ACCEPT STUDENT-ID
+           PERFORM OPEN-STUDENT-MASTER-FILE.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM MENU-PROCESS UNTIL DONE-PROCESSING.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+
+       OPEN-STUDENT-MASTER-FILE.
+           OPEN I-O STUDENT-MASTER-FILE
+           IF NOT STUDMAS-OK
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       MENU-PROCESS.
+           DISPLAY " "
+           DISPLAY "--MAIN MENU--"
+           DISPLAY "ADD  - ADD A NEW STUDENT"
+           DISPLAY "INQ  - INQUIRE ON A STUDENT"
+           DISPLAY "UPD  - UPDATE A STUDENT"
+           DISPLAY "DEL  - DELETE A STUDENT"
+           DISPLAY "EXIT - EXIT THE PROGRAM"
+           DISPLAY "SELECTION: " WITH NO ADVANCING
+           ACCEPT USER-INPUT
+           EVALUATE USER-INPUT
+               WHEN "ADD"
+                   PERFORM ADD-STUDENT
+               WHEN "INQ"
+                   PERFORM INQUIRE-STUDENT
+               WHEN "UPD"
+                   PERFORM UPDATE-STUDENT
+               WHEN "DEL"
+                   PERFORM DELETE-STUDENT
+               WHEN "EXIT"
+                   MOVE "Y" TO DONE-SWITCH
+               WHEN OTHER
+                   DISPLAY "*** INVALID SELECTION ***"
+           END-EVALUATE.
+
+       ADD-STUDENT.
+           PERFORM GET-STUDENT-ID
            DISPLAY " "
            DISPLAY "--STUDENT NAME--"
            DISPLAY "FIRST NAME: "  WITH NO ADVANCING
            ACCEPT FIRST-NAME
            DISPLAY "LAST NAME: " WITH NO ADVANCING
            ACCEPT LAST-NAME
-           GOBACK.
+           PERFORM ACCEPT-ENROLLMENTS
+           MOVE SPACES         TO BEFORE-IMAGE-AREA
+           MOVE STUDENT-RECORD TO AFTER-IMAGE-AREA
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "*** STUDENT ID ALREADY ON FILE ***"
+               NOT INVALID KEY
+                   PERFORM LOG-ADD-AUDIT
+           END-WRITE.
+
+       LOG-ADD-AUDIT.
+           MOVE "ADD" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD.
+
+       ACCEPT-ENROLLMENTS.
+           MOVE ZERO TO ENROLLMENT-COUNT
+           MOVE "Y" TO MORE-CLASSES-SWITCH
+           PERFORM ACCEPT-ONE-ENROLLMENT
+               UNTIL NOT MORE-CLASSES OR ENROLLMENT-COUNT = 10.
+
+       ACCEPT-ONE-ENROLLMENT.
+           ADD 1 TO ENROLLMENT-COUNT
+           DISPLAY " "
+           DISPLAY "--ENROLLMENT " ENROLLMENT-COUNT "--"
+           DISPLAY "CLASS: " WITH NO ADVANCING
+           ACCEPT STUDENT-CLASS(ENROLLMENT-COUNT)
+           DISPLAY "GRADE (A/B/C/D): " WITH NO ADVANCING
+           ACCEPT STUDENT-GRADE(ENROLLMENT-COUNT)
+           IF ENROLLMENT-COUNT < 10
+               DISPLAY "ADD ANOTHER CLASS? (Y/N): " WITH NO ADVANCING
+               ACCEPT MORE-CLASSES-SWITCH
+           ELSE
+               MOVE "N" TO MORE-CLASSES-SWITCH
+           END-IF.
+
+       INQUIRE-STUDENT.
+           PERFORM GET-EXISTING-STUDENT-ID
+           IF RECORD-WAS-FOUND
+               PERFORM DISPLAY-STUDENT
+           END-IF.
+
+       UPDATE-STUDENT.
+           PERFORM GET-EXISTING-STUDENT-ID
+           IF RECORD-WAS-FOUND
+               PERFORM DISPLAY-STUDENT
+               DISPLAY " "
+               DISPLAY "--ENTER NEW VALUES--"
+               DISPLAY "FIRST NAME: " WITH NO ADVANCING
+               ACCEPT FIRST-NAME
+               DISPLAY "LAST NAME: " WITH NO ADVANCING
+               ACCEPT LAST-NAME
+               PERFORM ACCEPT-ENROLLMENTS
+               MOVE STUDENT-RECORD TO AFTER-IMAGE-AREA
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "*** UPDATE FAILED ***"
+                   NOT INVALID KEY
+                       PERFORM LOG-UPDATE-AUDIT
+               END-REWRITE
+           END-IF.
+
+       LOG-UPDATE-AUDIT.
+           MOVE "UPDATE" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD.
+
+       DELETE-STUDENT.
+           PERFORM GET-EXISTING-STUDENT-ID
+           IF RECORD-WAS-FOUND
+               PERFORM DISPLAY-STUDENT
+               MOVE SPACES TO AFTER-IMAGE-AREA
+               DELETE STUDENT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "*** DELETE FAILED ***"
+                   NOT INVALID KEY
+                       PERFORM LOG-DELETE-AUDIT
+                       DISPLAY "*** STUDENT DELETED ***"
+               END-DELETE
+           END-IF.
+
+       LOG-DELETE-AUDIT.
+           MOVE "DELETE" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD.
+
+       GET-EXISTING-STUDENT-ID.
+           DISPLAY " "
+           DISPLAY "STUDENT ID: " WITH NO ADVANCING
+           ACCEPT STUDENT-ID
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-SWITCH
+                   DISPLAY "*** STUDENT ID NOT ON FILE ***"
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-SWITCH
+                   MOVE STUDENT-RECORD TO BEFORE-IMAGE-AREA
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           MOVE STUDENT-ID          TO AUDIT-STUDENT-ID
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT TIME-OF-DAY FROM TIME
+           MOVE TOD-HHMMSS          TO AUDIT-TIME
+           MOVE BEFORE-IMAGE-AREA   TO AUDIT-BEFORE-IMAGE
+           MOVE AFTER-IMAGE-AREA    TO AUDIT-AFTER-IMAGE
+           WRITE AUDIT-RECORD.
+
+       DISPLAY-STUDENT.
+           DISPLAY " "
+           DISPLAY "STUDENT ID : " STUDENT-ID
+           DISPLAY "FIRST NAME : " FIRST-NAME
+           DISPLAY "LAST NAME  : " LAST-NAME
+           PERFORM DISPLAY-ONE-ENROLLMENT
+               VARYING ENROLLMENT-INDEX FROM 1 BY 1
+               UNTIL ENROLLMENT-INDEX > ENROLLMENT-COUNT.
+
+       DISPLAY-ONE-ENROLLMENT.
+           DISPLAY "  CLASS: " STUDENT-CLASS(ENROLLMENT-INDEX)
+               " GRADE: " STUDENT-GRADE(ENROLLMENT-INDEX).
+
+       GET-STUDENT-ID.
+           MOVE "N" TO ID-OK-SWITCH
+           PERFORM ACCEPT-STUDENT-ID UNTIL ID-IS-VALID.
+
+       ACCEPT-STUDENT-ID.
+           DISPLAY "--STUDENT ID--"
+           DISPLAY "STUDENT ID: " WITH NO ADVANCING
+           ACCEPT STUDENT-ID
+           IF STUDENT-ID IS NOT NUMERIC OR STUDENT-ID = ZERO
+               DISPLAY "*** STUDENT ID MUST BE NUMERIC AND NOT ZERO ***"
+           ELSE
+               READ STUDENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE "Y" TO ID-OK-SWITCH
+                   NOT INVALID KEY
+                       DISPLAY "*** STUDENT ID ALREADY ON FILE ***"
+               END-READ
+           END-IF.
 
        BANNER.
            DISPLAY "                                          "
@@ -47,4 +263,3 @@
            DISPLAY " ***************************************  "
            DISPLAY "                                          ".
 
-
