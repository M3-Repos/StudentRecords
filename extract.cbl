@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDMAS-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "XTRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XTRFILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 38 TO 137 CHARACTERS
+               DEPENDING ON ENROLLMENT-COUNT.
+           COPY STUDMAS.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXTRACT-LINE.
+           05  EXT-STUDENT-ID   PIC 9(05).
+           05  EXT-FIRST-NAME   PIC X(10).
+           05  EXT-LAST-NAME    PIC X(10).
+           05  EXT-CLASS        PIC X(10).
+           05  EXT-GRADE        PIC X(01).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-KEY         PIC X(10).
+           05  CKPT-LAST-ID     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  STUDMAS-STATUS PIC X(02).
+           88 STUDMAS-OK        VALUE "00".
+
+       01  XTRFILE-STATUS PIC X(02).
+           88 XTRFILE-OK        VALUE "00".
+
+       01  CKPT-STATUS PIC X(02).
+           88 CKPT-OK            VALUE "00".
+
+       01  MASTER-EOF-SWITCH PIC X(01) VALUE "N".
+           88 MASTER-EOF          VALUE "Y".
+
+       01  ENROLLMENT-INDEX PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF NOT STUDMAS-OK
+               DISPLAY "*** UNABLE TO OPEN STUDENT-MASTER-FILE ***"
+               GOBACK
+           END-IF
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM POSITION-STUDENT-MASTER
+           PERFORM READ-STUDENT-MASTER
+           PERFORM EXTRACT-STUDENT UNTIL MASTER-EOF
+           MOVE ZERO TO CKPT-LAST-ID
+           REWRITE CHECKPOINT-RECORD
+           CLOSE STUDENT-MASTER-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE CHECKPOINT-FILE
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF NOT CKPT-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE "CURRENT"  TO CKPT-KEY
+               MOVE ZERO       TO CKPT-LAST-ID
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           MOVE "CURRENT" TO CKPT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO CKPT-LAST-ID
+                   WRITE CHECKPOINT-RECORD
+           END-READ.
+
+       POSITION-STUDENT-MASTER.
+           IF CKPT-LAST-ID = ZERO
+               OPEN OUTPUT EXTRACT-FILE
+           ELSE
+               OPEN EXTEND EXTRACT-FILE
+           END-IF
+           MOVE CKPT-LAST-ID TO STUDENT-ID
+           START STUDENT-MASTER-FILE KEY IS GREATER THAN STUDENT-ID
+               INVALID KEY
+                   MOVE "Y" TO MASTER-EOF-SWITCH
+           END-START.
+
+       READ-STUDENT-MASTER.
+           IF NOT MASTER-EOF
+               READ STUDENT-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO MASTER-EOF-SWITCH
+               END-READ
+           END-IF.
+
+       EXTRACT-STUDENT.
+           PERFORM EXTRACT-ONE-ENROLLMENT
+               VARYING ENROLLMENT-INDEX FROM 1 BY 1
+               UNTIL ENROLLMENT-INDEX > ENROLLMENT-COUNT
+           MOVE STUDENT-ID TO CKPT-LAST-ID
+           REWRITE CHECKPOINT-RECORD
+           PERFORM READ-STUDENT-MASTER.
+
+       EXTRACT-ONE-ENROLLMENT.
+           MOVE STUDENT-ID                       TO EXT-STUDENT-ID
+           MOVE FIRST-NAME                       TO EXT-FIRST-NAME
+           MOVE LAST-NAME                        TO EXT-LAST-NAME
+           MOVE STUDENT-CLASS(ENROLLMENT-INDEX)  TO EXT-CLASS
+           MOVE STUDENT-GRADE(ENROLLMENT-INDEX)  TO EXT-GRADE
+           WRITE EXTRACT-LINE.
+
