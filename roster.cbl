@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-ROSTER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDMAS-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+
+           SELECT ROSTER-REPORT-FILE ASSIGN TO "ROSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 38 TO 137 CHARACTERS
+               DEPENDING ON ENROLLMENT-COUNT.
+           COPY STUDMAS.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-CLASS               PIC X(10).
+           05  SORT-STUDENT-ID          PIC 9(05).
+           05  SORT-STUDENT-NAME.
+               10  SORT-FIRST-NAME      PIC X(10).
+               10  SORT-LAST-NAME       PIC X(10).
+           05  SORT-GRADE               PIC X(01).
+               88  SORT-ABOVE-AVERAGE   VALUE "A".
+               88  SORT-AVERAGE         VALUE "B".
+               88  SORT-BELOW-AVERAGE   VALUE "C".
+               88  SORT-FAILING         VALUE "D".
+
+       FD  ROSTER-REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ROSTER-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STUDMAS-STATUS PIC X(02).
+           88 STUDMAS-OK       VALUE "00".
+
+       01  ROSTRPT-STATUS PIC X(02).
+           88 ROSTRPT-OK       VALUE "00".
+
+       01  MASTER-EOF-SWITCH PIC X(01) VALUE "N".
+           88 MASTER-EOF        VALUE "Y".
+
+       01  SORT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 SORT-EOF           VALUE "Y".
+
+       01  PREV-CLASS PIC X(10) VALUE SPACES.
+
+       01  ENROLLMENT-INDEX PIC 9(02).
+
+       01  CLASS-COUNTERS.
+           05  ABOVE-COUNT   PIC 9(04) VALUE ZERO.
+           05  AVERAGE-COUNT PIC 9(04) VALUE ZERO.
+           05  BELOW-COUNT   PIC 9(04) VALUE ZERO.
+           05  FAILING-COUNT PIC 9(04) VALUE ZERO.
+
+       01  HEADING-LINE-1.
+           05  FILLER PIC X(10) VALUE "CLASS: ".
+           05  HDG-CLASS PIC X(10).
+           05  FILLER PIC X(60) VALUE SPACES.
+
+       01  HEADING-LINE-2.
+           05  FILLER PIC X(08) VALUE "STU ID".
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(20) VALUE "STUDENT NAME".
+           05  FILLER PIC X(05) VALUE "GRADE".
+           05  FILLER PIC X(45) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DTL-STUDENT-ID  PIC 9(05).
+           05  FILLER          PIC X(05) VALUE SPACES.
+           05  DTL-FIRST-NAME  PIC X(10).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  DTL-LAST-NAME   PIC X(10).
+           05  FILLER          PIC X(04) VALUE SPACES.
+           05  DTL-GRADE       PIC X(01).
+           05  FILLER          PIC X(44) VALUE SPACES.
+
+       01  TOTAL-LINE-1 PIC X(80) VALUE SPACES.
+
+       01  TOTAL-LINE-2.
+           05  FILLER PIC X(20) VALUE "  ABOVE AVERAGE (A):".
+           05  TOT-ABOVE   PIC ZZZ9.
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       01  TOTAL-LINE-3.
+           05  FILLER PIC X(20) VALUE "  AVERAGE       (B):".
+           05  TOT-AVERAGE PIC ZZZ9.
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       01  TOTAL-LINE-4.
+           05  FILLER PIC X(20) VALUE "  BELOW AVERAGE (C):".
+           05  TOT-BELOW   PIC ZZZ9.
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       01  TOTAL-LINE-5.
+           05  FILLER PIC X(20) VALUE "  FAILING       (D):".
+           05  TOT-FAILING PIC ZZZ9.
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-CLASS SORT-STUDENT-ID
+               INPUT PROCEDURE IS BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-REPORT
+           GOBACK.
+
+       BUILD-SORT-FILE.
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF NOT STUDMAS-OK
+               DISPLAY "*** UNABLE TO OPEN STUDENT-MASTER-FILE ***"
+               GOBACK
+           END-IF
+           PERFORM READ-STUDENT-MASTER
+           PERFORM RELEASE-STUDENT-ENROLLMENTS UNTIL MASTER-EOF
+           CLOSE STUDENT-MASTER-FILE.
+
+       READ-STUDENT-MASTER.
+           READ STUDENT-MASTER-FILE
+               AT END
+                   MOVE "Y" TO MASTER-EOF-SWITCH
+           END-READ.
+
+       RELEASE-STUDENT-ENROLLMENTS.
+           PERFORM RELEASE-ONE-ENROLLMENT
+               VARYING ENROLLMENT-INDEX FROM 1 BY 1
+               UNTIL ENROLLMENT-INDEX > ENROLLMENT-COUNT
+           PERFORM READ-STUDENT-MASTER.
+
+       RELEASE-ONE-ENROLLMENT.
+           MOVE STUDENT-CLASS(ENROLLMENT-INDEX) TO SORT-CLASS
+           MOVE STUDENT-ID                      TO SORT-STUDENT-ID
+           MOVE STUDENT-NAME                    TO SORT-STUDENT-NAME
+           MOVE STUDENT-GRADE(ENROLLMENT-INDEX)  TO SORT-GRADE
+           RELEASE SORT-RECORD.
+
+       PRINT-REPORT.
+           OPEN OUTPUT ROSTER-REPORT-FILE
+           MOVE SPACES TO PREV-CLASS
+           PERFORM RETURN-SORT-RECORD
+           PERFORM PROCESS-SORT-RECORD UNTIL SORT-EOF
+           IF PREV-CLASS NOT = SPACES
+               PERFORM PRINT-CLASS-TOTALS
+           END-IF
+           CLOSE ROSTER-REPORT-FILE.
+
+       RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO SORT-EOF-SWITCH
+           END-RETURN.
+
+       PROCESS-SORT-RECORD.
+           IF SORT-CLASS NOT = PREV-CLASS
+               IF PREV-CLASS NOT = SPACES
+                   PERFORM PRINT-CLASS-TOTALS
+               END-IF
+               MOVE SORT-CLASS TO PREV-CLASS
+               PERFORM RESET-CLASS-COUNTERS
+               PERFORM PRINT-CLASS-HEADING
+           END-IF
+           PERFORM PRINT-DETAIL-LINE
+           PERFORM TALLY-GRADE
+           PERFORM RETURN-SORT-RECORD.
+
+       RESET-CLASS-COUNTERS.
+           MOVE ZERO TO ABOVE-COUNT AVERAGE-COUNT
+                        BELOW-COUNT FAILING-COUNT.
+
+       PRINT-CLASS-HEADING.
+           MOVE SPACES TO ROSTER-LINE
+           WRITE ROSTER-LINE
+           MOVE SORT-CLASS TO HDG-CLASS
+           WRITE ROSTER-LINE FROM HEADING-LINE-1
+           WRITE ROSTER-LINE FROM HEADING-LINE-2.
+
+       PRINT-DETAIL-LINE.
+           MOVE SORT-STUDENT-ID   TO DTL-STUDENT-ID
+           MOVE SORT-FIRST-NAME   TO DTL-FIRST-NAME
+           MOVE SORT-LAST-NAME    TO DTL-LAST-NAME
+           MOVE SORT-GRADE        TO DTL-GRADE
+           WRITE ROSTER-LINE FROM DETAIL-LINE.
+
+       TALLY-GRADE.
+           EVALUATE TRUE
+               WHEN SORT-ABOVE-AVERAGE
+                   ADD 1 TO ABOVE-COUNT
+               WHEN SORT-AVERAGE
+                   ADD 1 TO AVERAGE-COUNT
+               WHEN SORT-BELOW-AVERAGE
+                   ADD 1 TO BELOW-COUNT
+               WHEN SORT-FAILING
+                   ADD 1 TO FAILING-COUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       PRINT-CLASS-TOTALS.
+           WRITE ROSTER-LINE FROM TOTAL-LINE-1
+           MOVE ABOVE-COUNT   TO TOT-ABOVE
+           WRITE ROSTER-LINE FROM TOTAL-LINE-2
+           MOVE AVERAGE-COUNT TO TOT-AVERAGE
+           WRITE ROSTER-LINE FROM TOTAL-LINE-3
+           MOVE BELOW-COUNT   TO TOT-BELOW
+           WRITE ROSTER-LINE FROM TOTAL-LINE-4
+           MOVE FAILING-COUNT TO TOT-FAILING
+           WRITE ROSTER-LINE FROM TOTAL-LINE-5.
+
