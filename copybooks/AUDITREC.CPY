@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      *  AUDITREC.CPY                                             *
+      *  RECORD LAYOUT FOR THE STUDENT-MASTER AUDIT/HISTORY FILE.  *
+      *  ONE RECORD IS WRITTEN FOR EVERY ADD, UPDATE, OR DELETE     *
+      *  MADE AGAINST STUDENT-MASTER, CARRYING THE BEFORE AND       *
+      *  AFTER IMAGES OF THE RECORD SO A CHANGE CAN BE TRACED.      *
+      *----------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUDIT-STUDENT-ID        PIC 9(05).
+           05  AUDIT-ACTION            PIC X(06).
+               88  AUDIT-ACTION-ADD    VALUE "ADD".
+               88  AUDIT-ACTION-UPDATE VALUE "UPDATE".
+               88  AUDIT-ACTION-DELETE VALUE "DELETE".
+           05  AUDIT-DATE              PIC 9(08).
+           05  AUDIT-TIME              PIC 9(06).
+           05  AUDIT-BEFORE-IMAGE      PIC X(137).
+           05  AUDIT-AFTER-IMAGE       PIC X(137).
