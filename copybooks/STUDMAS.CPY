@@ -0,0 +1,25 @@
+      *----------------------------------------------------------*
+      *  STUDMAS.CPY                                              *
+      *  RECORD LAYOUT FOR THE STUDENT-MASTER FILE.                *
+      *  COPIED INTO ANY PROGRAM THAT OPENS STUDENT-MASTER SO      *
+      *  ALL PROGRAMS SHARE ONE DEFINITION OF THE RECORD.          *
+      *                                                            *
+      *  A STUDENT MAY BE ENROLLED IN SEVERAL CLASSES AT ONCE, SO  *
+      *  CLASS/GRADE IS A REPEATING GROUP.  ENROLLMENT-COUNT       *
+      *  DRIVES THE OCCURS DEPENDING ON, SO ONLY THE ENROLLMENTS   *
+      *  ACTUALLY ON FILE ARE WRITTEN TO STUDENT-MASTER.           *
+      *----------------------------------------------------------*
+       01  STUDENT-RECORD.
+           05  STUDENT-ID              PIC 9(05).
+           05  STUDENT-NAME.
+               10  FIRST-NAME          PIC X(10).
+               10  LAST-NAME           PIC X(10).
+           05  ENROLLMENT-COUNT        PIC 9(02).
+           05  ENROLLMENT-TABLE OCCURS 1 TO 10 TIMES
+                       DEPENDING ON ENROLLMENT-COUNT.
+               10  STUDENT-CLASS       PIC X(10).
+               10  STUDENT-GRADE       PIC X(01).
+                   88  ABOVE-AVERAGE   VALUE "A".
+                   88  AVERAGE         VALUE "B".
+                   88  BELOW-AVERAGE   VALUE "C".
+                   88  FAILING         VALUE "D".
